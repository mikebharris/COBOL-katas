@@ -1,16 +1,86 @@
 identification division.
 program-id. MarsRover.
 
+environment division.
+input-output section.
+file-control.
+    select RoverMaster assign to "ROVERMSTR"
+        organization is indexed
+        access mode is dynamic
+        record key is MasterRoverId
+        file status is RoverMasterStatus.
+    select AuditLog assign to "AUDITLOG"
+        organization is line sequential
+        file status is AuditLogStatus.
+    select GridConfig assign to "GRIDCFG"
+        organization is indexed
+        access mode is dynamic
+        record key is GridConfigKey
+        file status is GridConfigStatus.
+    select CheckpointFile assign to "CHECKPT"
+        organization is indexed
+        access mode is dynamic
+        record key is CheckpointRoverId
+        file status is CheckpointStatus.
+
 data division.
+file section.
+fd RoverMaster.
+copy RoverMasterRecord.
+
+fd AuditLog.
+copy AuditLogRecord.
+
+fd GridConfig.
+copy GridConfigRecord.
+
+fd CheckpointFile is global.
+copy CheckpointRecord.
+
 working-storage section.
 copy GridDimensions
     replacing GridDimensions by ==GridDimensions is global==.
 copy RoverPosition
     replacing RoverPosition by ==RoverPosition is global==.
+copy SelectRoverParm
+    replacing SelectRoverParm by ==SelectRoverParm is global==.
+copy MoveRoverParms
+    replacing MoveRoverParms by ==MoveRoverParms is global==.
+copy MoveRoverOutcome
+    replacing MoveRoverOutcome by ==MoveRoverOutcome is global==.
+copy MoveRoverRequest
+    replacing MoveRoverRequest by ==MoveRoverRequest is global==.
+copy MoveHistory
+    replacing MoveHistory by ==MoveHistory is global==.
+copy FleetRoster
+    replacing FleetRoster by ==FleetRoster is global==.
 
-local-storage section.
-01 CurrentInstruction pic 99.
-    88 EndOfSequence value 99.
+01 RoverMasterStatus pic x(02).
+    88 RoverMasterOk         value "00".
+    88 RoverMasterNotFound   value "23".
+    88 RoverMasterEndOfFile  value "10".
+
+01 CurrentRoverId pic x(06) is global.
+01 RoverMasterOpen pic x(01) value "N".
+    88 RoverMasterIsOpen value "Y".
+
+01 AuditLogStatus pic x(02).
+    88 AuditLogOk value "00".
+01 AuditLogOpen pic x(01) value "N".
+    88 AuditLogIsOpen value "Y".
+
+01 GridConfigStatus pic x(02).
+    88 GridConfigOk value "00".
+01 GridConfigOpen pic x(01) value "N".
+    88 GridConfigIsOpen value "Y".
+
+01 CheckpointStatus pic x(02) is global.
+    88 CheckpointOk value "00".
+01 CheckpointOpen pic x(01) value "N".
+    88 CheckpointIsOpen value "Y".
+
+01 SelectSpotOccupied pic x(01) value "N".
+    88 SelectSpotIsOccupied value "Y".
 
 linkage section.
 01 Command   pic x any length.
@@ -18,29 +88,267 @@ linkage section.
 
 procedure division using Command, Parameter.
 Main section.
+    perform OpenFiles
+    perform LoadGridConfig
+    move Parameter to AuditParameterIn
+
     evaluate function trim(Command)
-        when equals "SetGridSize" move Parameter to GridDimensions
-        when equals "GetGridSize" move GridDimensions to Parameter
-        when equals "GetRoverPosition" move RoverPosition to Parameter
-        when equals "SelectRover" move Parameter to RoverPosition
-        when equals "MoveRover" call "MoveMarsRover" using Parameter
-    end-evaluate.
+        when "SetGridSize" perform SetGridSize
+        when "GetGridSize" move GridDimensions to Parameter
+        when "GetRoverPosition" move RoverPosition to Parameter
+        when "SelectRover" perform SelectRover
+        when "MoveRover" perform MoveRover
+        when "GetMoveHistory" move MoveHistory to Parameter
+        when "GetFleet" perform GetFleet
+    end-evaluate
+
+    perform WriteAuditRecord
     goback
     .
 
+OpenFiles section.
+    if not RoverMasterIsOpen
+        open i-o RoverMaster
+        if RoverMasterOk
+            set RoverMasterIsOpen to true
+        else
+            open output RoverMaster
+            close RoverMaster
+            open i-o RoverMaster
+            set RoverMasterIsOpen to true
+        end-if
+    end-if
+    if not AuditLogIsOpen
+        open extend AuditLog
+        if AuditLogOk
+            set AuditLogIsOpen to true
+        else
+            open output AuditLog
+            close AuditLog
+            open extend AuditLog
+            set AuditLogIsOpen to true
+        end-if
+    end-if
+    if not GridConfigIsOpen
+        open i-o GridConfig
+        if GridConfigOk
+            set GridConfigIsOpen to true
+        else
+            open output GridConfig
+            close GridConfig
+            open i-o GridConfig
+            set GridConfigIsOpen to true
+        end-if
+    end-if
+    if not CheckpointIsOpen
+        open i-o CheckpointFile
+        if CheckpointOk
+            set CheckpointIsOpen to true
+        else
+            open output CheckpointFile
+            close CheckpointFile
+            open i-o CheckpointFile
+            set CheckpointIsOpen to true
+        end-if
+    end-if
+    .
+
+WriteAuditRecord section.
+    move function current-date to AuditTimestamp
+    move CurrentRoverId to AuditRoverId
+    move function trim(Command) to AuditCommand
+    move RoverPosition to AuditRoverPosition
+    write AuditLogRecord
+    .
+
+LoadGridConfig section.
+    move "GRID01" to GridConfigKey
+    read GridConfig
+    if GridConfigOk
+        move ConfigMaxX to MaxX
+        move ConfigMaxY to MaxY
+        move ConfigMode to GridMode
+        move ConfigObstacleCount to ObstacleCount
+        perform varying ObstacleIndex from 1 by 1 until ObstacleIndex > ObstacleCount
+            move ConfigObstacleActive(ObstacleIndex) to ObstacleActive(ObstacleIndex)
+            move ConfigObstacleXPos(ObstacleIndex) to ObstacleXPos(ObstacleIndex)
+            move ConfigObstacleYPos(ObstacleIndex) to ObstacleYPos(ObstacleIndex)
+        end-perform
+    end-if
+    .
+
+SetGridSize section.
+    move Parameter to GridDimensions
+    move "GRID01" to GridConfigKey
+    read GridConfig
+    move MaxX to ConfigMaxX
+    move MaxY to ConfigMaxY
+    move GridMode to ConfigMode
+    move ObstacleCount to ConfigObstacleCount
+    perform varying ObstacleIndex from 1 by 1 until ObstacleIndex > ObstacleCount
+        move ObstacleActive(ObstacleIndex) to ConfigObstacleActive(ObstacleIndex)
+        move ObstacleXPos(ObstacleIndex) to ConfigObstacleXPos(ObstacleIndex)
+        move ObstacleYPos(ObstacleIndex) to ConfigObstacleYPos(ObstacleIndex)
+    end-perform
+    if GridConfigOk
+        rewrite GridConfigRecord
+    else
+        write GridConfigRecord
+    end-if
+    .
+
+SelectRover section.
+    move Parameter to SelectRoverParm
+    move 0 to ResumeInstruction
+    move SelectedRoverId to MasterRoverId
+    read RoverMaster
+    if RoverMasterOk
+        move SelectedRoverId to CurrentRoverId
+        move MasterPosition to RoverPosition
+        perform RestoreFromCheckpoint
+        set SelectStatusOk to true
+    else
+        move SelectedRoverId to CurrentRoverId
+        perform BuildFleetTable
+        perform CheckSelectCollision
+        if SelectSpotIsOccupied
+            set SelectStatusOccupied to true
+            move spaces to CurrentRoverId
+        else
+            move InitialPosition to RoverPosition
+            move InitialPosition to MasterPosition
+            write RoverMasterRecord
+            set SelectStatusOk to true
+        end-if
+    end-if
+    move SelectRoverParm to Parameter
+    .
+
+RestoreFromCheckpoint section.
+    move CurrentRoverId to CheckpointRoverId
+    read CheckpointFile
+    if CheckpointOk
+        move CheckpointPosition to RoverPosition
+        move CheckpointInstruction to ResumeInstruction
+    end-if
+    .
+
+CheckSelectCollision section.
+    move "N" to SelectSpotOccupied
+    set FleetIndex to 1
+    search FleetPosition varying FleetIndex
+        at end continue
+        when FleetRoverId(FleetIndex) not = spaces
+                and FleetXPos(FleetIndex) = InitialXPos
+                and FleetYPos(FleetIndex) = InitialYPos
+            move "Y" to SelectSpotOccupied
+    end-search
+    if not SelectSpotIsOccupied
+        set ObstacleIndex to 1
+        search Obstacle varying ObstacleIndex
+            at end continue
+            when ObstacleIsActive(ObstacleIndex)
+                    and ObstacleXPos(ObstacleIndex) = InitialXPos
+                    and ObstacleYPos(ObstacleIndex) = InitialYPos
+                move "Y" to SelectSpotOccupied
+        end-search
+    end-if
+    .
+
+MoveRover section.
+    move Parameter to MoveRoverRequest
+    move RequestMoveSequence to MoveSequence
+    move RequestStartInstruction to StartInstruction
+    if StartInstruction < 1 or StartInstruction > 80
+        move 1 to StartInstruction
+    end-if
+    move CurrentRoverId to MasterRoverId
+    read RoverMaster
+    if RoverMasterOk
+        set MoveStatusOk to true
+        move 0 to ErrorInstructionNumber
+        move space to ErrorCharacter
+        move 0 to HistoryCount
+        perform BuildFleetTable
+        call "MoveMarsRover" using MoveRoverParms
+        move RoverPosition to MasterPosition
+        rewrite RoverMasterRecord
+    else
+        set MoveStatusNoSuchRover to true
+    end-if
+    move MoveStatus to OutcomeStatus
+    move RoverPosition to OutcomePosition
+    move ErrorInstructionNumber to OutcomeErrorInstructionNumber
+    move ErrorCharacter to OutcomeErrorCharacter
+    move MoveRoverOutcome to Parameter
+    .
+
+BuildFleetTable section.
+    move 1 to FleetCount
+    move spaces to FleetRoverId(1)
+    move "N" to FleetTruncated
+    move low-values to MasterRoverId
+    start RoverMaster key is not less than MasterRoverId
+    if RoverMasterOk
+        perform until RoverMasterEndOfFile or FleetCount > 200
+            read RoverMaster next record
+            if RoverMasterOk and MasterRoverId not = CurrentRoverId
+                move MasterRoverId to FleetRoverId(FleetCount)
+                move MasterXPos to FleetXPos(FleetCount)
+                move MasterYPos to FleetYPos(FleetCount)
+                add 1 to FleetCount
+            end-if
+        end-perform
+        if not RoverMasterEndOfFile
+            set FleetWasTruncated to true
+            display "MarsRover: fleet collision table truncated at 200 rovers"
+        end-if
+    end-if
+    if FleetCount > 1
+        subtract 1 from FleetCount
+    end-if
+    .
+
+GetFleet section.
+    move 0 to RosterCount
+    move low-values to MasterRoverId
+    start RoverMaster key is not less than MasterRoverId
+    if RoverMasterOk
+        perform until RoverMasterEndOfFile or RosterCount > 200
+            read RoverMaster next record
+            if RoverMasterOk
+                add 1 to RosterCount
+                move MasterRoverId to RosterRoverId(RosterCount)
+                move MasterXPos to RosterXPos(RosterCount)
+                move MasterYPos to RosterYPos(RosterCount)
+                move MasterOrientation to RosterOrientation(RosterCount)
+            end-if
+        end-perform
+    end-if
+    move FleetRoster to Parameter
+    .
+
 program-id. MoveMarsRover.
 
+environment division.
+
 data division.
 working-storage section.
 01 CurrentInstruction pic 99.
     88 EndOfSequence value 99.
+01 TargetXPos pic 9(02).
+01 TargetYPos pic 9(02).
+01 RoverAtTarget pic x(01) value "N".
+    88 RoverIsAtTarget value "Y".
+01 ObstacleAtTarget pic x(01) value "N".
+    88 ObstacleIsAtTarget value "Y".
 
 linkage section.
-01 MoveSequence pic x any length.
+copy MoveRoverParms.
 
-procedure division using MoveSequence.
+procedure division using MoveRoverParms.
 Main section.
-    perform with test after varying CurrentInstruction from 1 by 1 until EndOfSequence
+    perform with test after varying CurrentInstruction from StartInstruction by 1 until EndOfSequence
         evaluate MoveSequence(CurrentInstruction:1) also true
             when "L" also OrientationIsNorth set OrientationIsWest to true
             when "L" also OrientationIsWest  set OrientationIsSouth to true
@@ -50,15 +358,145 @@ Main section.
             when "R" also OrientationIsEast  set OrientationIsSouth to true
             when "R" also OrientationIsSouth set OrientationIsWest to true
             when "R" also OrientationIsWest  set OrientationIsNorth to true
-            when "M" also OrientationIsNorth if YPos < MaxY add 1 to YPos
-            when "M" also OrientationIsSouth if YPos > 0 subtract 1 from YPos
-            when "M" also OrientationIsEast  if XPos < MaxX add 1 to XPos
-            when "M" also OrientationIsWest  if XPos > 0 subtract 1 from XPos
-            when other set EndOfSequence to true
+            when "M" also OrientationIsNorth perform MoveNorth
+            when "M" also OrientationIsSouth perform MoveSouth
+            when "M" also OrientationIsEast  perform MoveEast
+            when "M" also OrientationIsWest  perform MoveWest
+            when " " also any set EndOfSequence to true
+            when other perform RejectBadCharacter
         end-evaluate
+        if not EndOfSequence
+            perform WriteCheckpoint
+            perform AppendHistory
+        end-if
     end-perform
     exit program
     .
 
+AppendHistory section.
+    if HistoryCount < 80
+        add 1 to HistoryCount
+        move XPos to HistoryXPos(HistoryCount)
+        move YPos to HistoryYPos(HistoryCount)
+        move Orientation to HistoryOrientation(HistoryCount)
+    end-if
+    .
+
+WriteCheckpoint section.
+    move CurrentRoverId to CheckpointRoverId
+    read CheckpointFile
+    compute CheckpointInstruction = CurrentInstruction + 1
+    move RoverPosition to CheckpointPosition
+    if CheckpointOk
+        rewrite CheckpointRecord
+    else
+        write CheckpointRecord
+    end-if
+    .
+
+RejectBadCharacter section.
+    set MoveStatusBadCharacter to true
+    move CurrentInstruction to ErrorInstructionNumber
+    move MoveSequence(CurrentInstruction:1) to ErrorCharacter
+    set EndOfSequence to true
+    .
+
+MoveNorth section.
+    if YPos < MaxY
+        move XPos to TargetXPos
+        compute TargetYPos = YPos + 1
+        perform ResolveMove
+    else
+        if GridModeWrap
+            move XPos to TargetXPos
+            move 0 to TargetYPos
+            perform ResolveMove
+        end-if
+    end-if
+    .
+
+MoveSouth section.
+    if YPos > 0
+        move XPos to TargetXPos
+        compute TargetYPos = YPos - 1
+        perform ResolveMove
+    else
+        if GridModeWrap
+            move XPos to TargetXPos
+            move MaxY to TargetYPos
+            perform ResolveMove
+        end-if
+    end-if
+    .
+
+MoveEast section.
+    if XPos < MaxX
+        compute TargetXPos = XPos + 1
+        move YPos to TargetYPos
+        perform ResolveMove
+    else
+        if GridModeWrap
+            move 0 to TargetXPos
+            move YPos to TargetYPos
+            perform ResolveMove
+        end-if
+    end-if
+    .
+
+MoveWest section.
+    if XPos > 0
+        compute TargetXPos = XPos - 1
+        move YPos to TargetYPos
+        perform ResolveMove
+    else
+        if GridModeWrap
+            move MaxX to TargetXPos
+            move YPos to TargetYPos
+            perform ResolveMove
+        end-if
+    end-if
+    .
+
+ResolveMove section.
+    perform CheckFleetCollision
+    if RoverIsAtTarget
+        set MoveStatusCollision to true
+        set EndOfSequence to true
+    else
+        perform CheckObstacle
+        if ObstacleIsAtTarget
+            set MoveStatusObstacle to true
+            set EndOfSequence to true
+        else
+            move TargetXPos to XPos
+            move TargetYPos to YPos
+        end-if
+    end-if
+    .
+
+CheckFleetCollision section.
+    move "N" to RoverAtTarget
+    set FleetIndex to 1
+    search FleetPosition varying FleetIndex
+        at end continue
+        when FleetRoverId(FleetIndex) not = spaces
+                and FleetXPos(FleetIndex) = TargetXPos
+                and FleetYPos(FleetIndex) = TargetYPos
+            move "Y" to RoverAtTarget
+    end-search
+    .
+
+CheckObstacle section.
+    move "N" to ObstacleAtTarget
+    set ObstacleIndex to 1
+    search Obstacle varying ObstacleIndex
+        at end continue
+        when ObstacleIsActive(ObstacleIndex)
+                and ObstacleXPos(ObstacleIndex) = TargetXPos
+                and ObstacleYPos(ObstacleIndex) = TargetYPos
+            move "Y" to ObstacleAtTarget
+    end-search
+    .
+
 end program MoveMarsRover.
 end program MarsRover.
