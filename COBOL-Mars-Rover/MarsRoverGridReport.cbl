@@ -0,0 +1,108 @@
+identification division.
+program-id. MarsRoverGridReport.
+
+environment division.
+
+data division.
+working-storage section.
+copy GridDimensions.
+copy FleetRoster.
+
+01 Command pic x(20).
+
+01 GridRow occurs 100 times indexed by GridRowIndex.
+    05 GridCol pic x(02) occurs 100 times indexed by GridColIndex
+            value ". ".
+
+01 ArrowChar pic x(01).
+01 ColLimit pic 9(03).
+01 PrintRow pic 9(03).
+01 LinePointer pic 9(03).
+01 GridReportLine pic x(240).
+
+procedure division.
+Main section.
+    move 20 to ObstacleCount
+    move "GetGridSize" to Command
+    call "MarsRover" using Command, GridDimensions
+    move 200 to RosterCount
+    move "GetFleet" to Command
+    call "MarsRover" using Command, FleetRoster
+    perform InitGrid
+    perform PlotObstacles
+    perform PlotFleet
+    display "Mars Rover fleet grid:"
+    perform PrintGrid
+    goback
+    .
+
+InitGrid section.
+    perform varying GridRowIndex from 1 by 1 until GridRowIndex > 100
+        perform varying GridColIndex from 1 by 1 until GridColIndex > 100
+            move ". " to GridCol(GridRowIndex, GridColIndex)
+        end-perform
+    end-perform
+    .
+
+PlotObstacles section.
+    perform varying ObstacleIndex from 1 by 1 until ObstacleIndex > ObstacleCount
+        if ObstacleIsActive(ObstacleIndex)
+            compute GridRowIndex = ObstacleYPos(ObstacleIndex) + 1
+            compute GridColIndex = ObstacleXPos(ObstacleIndex) + 1
+            move "##" to GridCol(GridRowIndex, GridColIndex)
+        end-if
+    end-perform
+    .
+
+PlotFleet section.
+    perform varying RosterIndex from 1 by 1 until RosterIndex > RosterCount
+        perform PlotOneRover
+    end-perform
+    .
+
+PlotOneRover section.
+    display "Rover " function trim(RosterRoverId(RosterIndex))
+        " " function trim(RosterOrientation(RosterIndex))
+        " at X=" function trim(RosterXPos(RosterIndex))
+        " Y=" function trim(RosterYPos(RosterIndex))
+    perform DetermineArrow
+    compute GridRowIndex = RosterYPos(RosterIndex) + 1
+    compute GridColIndex = RosterXPos(RosterIndex) + 1
+    string RosterRoverId(RosterIndex)(1:1) delimited by size
+           ArrowChar delimited by size
+        into GridCol(GridRowIndex, GridColIndex)
+    end-string
+    .
+
+DetermineArrow section.
+    evaluate true
+        when RosterOrientation(RosterIndex) = "N" move "^" to ArrowChar
+        when RosterOrientation(RosterIndex) = "S" move "v" to ArrowChar
+        when RosterOrientation(RosterIndex) = "E" move ">" to ArrowChar
+        when RosterOrientation(RosterIndex) = "W" move "<" to ArrowChar
+        when other move "?" to ArrowChar
+    end-evaluate
+    .
+
+PrintGrid section.
+    compute ColLimit = MaxX + 1
+    perform varying PrintRow from 0 by 1 until PrintRow > MaxY
+        compute GridRowIndex = MaxY - PrintRow + 1
+        perform BuildGridLine
+        display GridReportLine
+    end-perform
+    .
+
+BuildGridLine section.
+    move spaces to GridReportLine
+    move 1 to LinePointer
+    perform varying GridColIndex from 1 by 1 until GridColIndex > ColLimit
+        string GridCol(GridRowIndex, GridColIndex) delimited by size
+               " " delimited by size
+            into GridReportLine
+            with pointer LinePointer
+        end-string
+    end-perform
+    .
+
+end program MarsRoverGridReport.
