@@ -0,0 +1,118 @@
+identification division.
+program-id. MarsRoverBatch.
+
+environment division.
+input-output section.
+file-control.
+    select MoveCards assign to "MOVECARDS"
+        organization is line sequential
+        file status is MoveCardsStatus.
+    select PositionReport assign to "POSNRPT"
+        organization is line sequential
+        file status is PositionReportStatus.
+
+data division.
+file section.
+fd MoveCards.
+copy MoveCardRecord.
+
+fd PositionReport.
+copy PositionReportRecord.
+
+working-storage section.
+copy GridDimensions.
+copy SelectRoverParm.
+
+01 MoveCallBuffer pic x(82).
+01 MoveCallRequest redefines MoveCallBuffer.
+    05 CallRequestMoveSequence pic x(80).
+    05 CallRequestStartInstruction pic 9(02).
+01 MoveCallOutcome redefines MoveCallBuffer.
+    05 CallOutcomeStatus pic x(02).
+    05 CallOutcomePosition.
+        10 CallOutcomeXPos pic 9(02).
+        10 CallOutcomeYPos pic 9(02).
+        10 CallOutcomeOrientation pic x(01).
+    05 CallOutcomeErrorInstructionNumber pic 9(02).
+    05 CallOutcomeErrorCharacter pic x(01).
+    05 filler pic x(72).
+
+01 Command pic x(20).
+
+01 MoveCardsStatus pic x(02).
+    88 MoveCardsOk value "00".
+01 PositionReportStatus pic x(02).
+    88 PositionReportOk value "00".
+01 EndOfCards pic x(01) value "N".
+    88 AllCardsProcessed value "Y".
+
+procedure division.
+Main section.
+    perform OpenFiles
+    perform ReadCard
+    perform ProcessCard until AllCardsProcessed
+    perform CloseFiles
+    goback
+    .
+
+OpenFiles section.
+    open input MoveCards
+    open output PositionReport
+    .
+
+CloseFiles section.
+    close MoveCards
+    close PositionReport
+    .
+
+ReadCard section.
+    read MoveCards
+        at end set AllCardsProcessed to true
+    end-read
+    .
+
+ProcessCard section.
+    perform SetCardGridSize
+    perform SelectCardRover
+    perform MoveCardRover
+    perform WriteCardResult
+    perform ReadCard
+    .
+
+SetCardGridSize section.
+    move CardMaxX to MaxX
+    move CardMaxY to MaxY
+    move 1 to ObstacleCount
+    move "N" to ObstacleActive(1)
+    move 0 to ObstacleXPos(1)
+    move 0 to ObstacleYPos(1)
+    move "SetGridSize" to Command
+    call "MarsRover" using Command, GridDimensions
+    .
+
+SelectCardRover section.
+    move CardRoverId to SelectedRoverId
+    move CardInitialXPos to InitialXPos
+    move CardInitialYPos to InitialYPos
+    move CardInitialOrientation to InitialOrientation
+    move "SelectRover" to Command
+    call "MarsRover" using Command, SelectRoverParm
+    .
+
+MoveCardRover section.
+    move 1 to CallRequestStartInstruction
+    move CardMoveSequence to CallRequestMoveSequence
+    move "MoveRover" to Command
+    call "MarsRover" using Command, MoveCallBuffer
+    .
+
+WriteCardResult section.
+    move CardRoverId to ReportRoverId
+    move CallOutcomeXPos to ReportXPos
+    move CallOutcomeYPos to ReportYPos
+    move CallOutcomeOrientation to ReportOrientation
+    move CallOutcomeStatus to ReportStatus
+    write PositionReportRecord
+    .
+
+end program MarsRoverBatch.
