@@ -0,0 +1,7 @@
+01 MoveHistory.
+    05 HistoryCount pic 9(03) value 0.
+    05 HistoryPosition occurs 0 to 80 times depending on HistoryCount
+            indexed by HistoryIndex.
+        10 HistoryXPos pic 9(02).
+        10 HistoryYPos pic 9(02).
+        10 HistoryOrientation pic x(01).
