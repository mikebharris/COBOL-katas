@@ -0,0 +1,6 @@
+01 PositionReportRecord.
+    05 ReportRoverId pic x(06).
+    05 ReportXPos pic 9(02).
+    05 ReportYPos pic 9(02).
+    05 ReportOrientation pic x(01).
+    05 ReportStatus pic x(02).
