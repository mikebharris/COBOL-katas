@@ -0,0 +1,8 @@
+01 FleetRoster.
+    05 RosterCount pic 9(03) value 0.
+    05 RosterEntry occurs 0 to 200 times depending on RosterCount
+            indexed by RosterIndex.
+        10 RosterRoverId pic x(06).
+        10 RosterXPos pic 9(02).
+        10 RosterYPos pic 9(02).
+        10 RosterOrientation pic x(01).
