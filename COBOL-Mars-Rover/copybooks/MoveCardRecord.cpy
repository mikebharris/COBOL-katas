@@ -0,0 +1,8 @@
+01 MoveCardRecord.
+    05 CardRoverId pic x(06).
+    05 CardMaxX pic 9(02).
+    05 CardMaxY pic 9(02).
+    05 CardInitialXPos pic 9(02).
+    05 CardInitialYPos pic 9(02).
+    05 CardInitialOrientation pic x(01).
+    05 CardMoveSequence pic x(80).
