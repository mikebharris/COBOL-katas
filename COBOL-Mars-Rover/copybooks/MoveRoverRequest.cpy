@@ -0,0 +1,3 @@
+01 MoveRoverRequest.
+    05 RequestMoveSequence pic x(80).
+    05 RequestStartInstruction pic 9(02).
