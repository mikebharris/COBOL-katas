@@ -0,0 +1,19 @@
+01 MoveRoverParms.
+    05 MoveSequence pic x(80).
+    05 StartInstruction pic 9(02) value 1.
+    05 MoveStatus pic x(02).
+        88 MoveStatusOk            value "00".
+        88 MoveStatusCollision     value "01".
+        88 MoveStatusObstacle      value "02".
+        88 MoveStatusBadCharacter  value "03".
+        88 MoveStatusNoSuchRover   value "04".
+    05 ErrorInstructionNumber pic 9(02).
+    05 ErrorCharacter pic x(01).
+    05 FleetTruncated pic x(01) value "N".
+        88 FleetWasTruncated value "Y".
+    05 FleetCount pic 9(03) value 0.
+    05 FleetPosition occurs 1 to 200 times depending on FleetCount
+            indexed by FleetIndex.
+        10 FleetRoverId pic x(06).
+        10 FleetXPos pic 9(02).
+        10 FleetYPos pic 9(02).
