@@ -0,0 +1,8 @@
+01 MoveRoverOutcome.
+    05 OutcomeStatus pic x(02).
+    05 OutcomePosition.
+        10 OutcomeXPos pic 9(02).
+        10 OutcomeYPos pic 9(02).
+        10 OutcomeOrientation pic x(01).
+    05 OutcomeErrorInstructionNumber pic 9(02).
+    05 OutcomeErrorCharacter pic x(01).
