@@ -0,0 +1,9 @@
+01 AuditLogRecord.
+    05 AuditTimestamp pic x(26).
+    05 AuditRoverId pic x(06).
+    05 AuditCommand pic x(20).
+    05 AuditParameterIn pic x(107).
+    05 AuditRoverPosition.
+        10 AuditXPos pic 9(02).
+        10 AuditYPos pic 9(02).
+        10 AuditOrientation pic x(01).
