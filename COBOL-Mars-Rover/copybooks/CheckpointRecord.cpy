@@ -0,0 +1,7 @@
+01 CheckpointRecord.
+    05 CheckpointRoverId pic x(06).
+    05 CheckpointInstruction pic 9(02).
+    05 CheckpointPosition.
+        10 CheckpointXPos pic 9(02).
+        10 CheckpointYPos pic 9(02).
+        10 CheckpointOrientation pic x(01).
