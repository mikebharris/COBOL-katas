@@ -0,0 +1,10 @@
+01 SelectRoverParm.
+    05 SelectedRoverId pic x(06).
+    05 InitialPosition.
+        10 InitialXPos pic 9(02).
+        10 InitialYPos pic 9(02).
+        10 InitialOrientation pic x(01).
+    05 SelectStatus pic x(02).
+        88 SelectStatusOk        value "00".
+        88 SelectStatusOccupied  value "01".
+    05 ResumeInstruction pic 9(02) value 0.
