@@ -0,0 +1,6 @@
+01 RoverMasterRecord.
+    05 MasterRoverId pic x(06).
+    05 MasterPosition.
+        10 MasterXPos pic 9(02).
+        10 MasterYPos pic 9(02).
+        10 MasterOrientation pic x(01).
