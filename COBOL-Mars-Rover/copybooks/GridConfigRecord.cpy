@@ -0,0 +1,12 @@
+01 GridConfigRecord.
+    05 GridConfigKey pic x(06).
+    05 GridConfigData.
+        10 ConfigMaxX pic 9(02).
+        10 ConfigMaxY pic 9(02).
+        10 ConfigMode pic x(01).
+        10 ConfigObstacleCount pic 9(02).
+        10 ConfigObstacle occurs 1 to 20 times depending on ConfigObstacleCount
+                indexed by ConfigObstacleIndex.
+            15 ConfigObstacleActive pic x(01).
+            15 ConfigObstacleXPos pic 9(02).
+            15 ConfigObstacleYPos pic 9(02).
