@@ -0,0 +1,8 @@
+01 RoverPosition.
+    05 XPos pic 9(02).
+    05 YPos pic 9(02).
+    05 Orientation pic x(01).
+        88 OrientationIsNorth value "N".
+        88 OrientationIsEast  value "E".
+        88 OrientationIsSouth value "S".
+        88 OrientationIsWest  value "W".
