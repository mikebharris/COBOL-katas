@@ -0,0 +1,13 @@
+01 GridDimensions.
+    05 MaxX pic 9(02).
+    05 MaxY pic 9(02).
+    05 GridMode pic x(01) value "B".
+        88 GridModeBounded value "B".
+        88 GridModeWrap    value "W".
+    05 ObstacleCount pic 9(02) value 0.
+    05 Obstacle occurs 1 to 20 times depending on ObstacleCount
+            indexed by ObstacleIndex.
+        10 ObstacleActive pic x(01) value "N".
+            88 ObstacleIsActive value "Y".
+        10 ObstacleXPos pic 9(02).
+        10 ObstacleYPos pic 9(02).
